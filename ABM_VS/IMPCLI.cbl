@@ -0,0 +1,374 @@
+      ******************************************************************
+      * Author: ARIEL MARTIN
+      * Date:
+      * Purpose: Importacion batch de clientes nuevos desde un archivo
+      *          plano - aplica las mismas validaciones de pantalla que
+      *          CARGO-DATOS/GRABAR de ABM y el mismo esquema de
+      *          asignacion de ID de GRABO, y deja un log de rechazos
+      *          mas el resumen de altas/rechazos al final del proceso.
+      * Tectonics: cobc
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. "IMPCLI".
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY SELCLI.
+
+           COPY SELID.
+
+           COPY SELCAT.
+
+           COPY SELPEND.
+
+           COPY SELAUD.
+
+           SELECT OPTIONAL IMPORTA ASSIGN TO "d:\data\impclientes.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS ST-IMP.
+
+           SELECT OPTIONAL REPORTE ASSIGN TO "d:\data\impclientes.log"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS ST-REP.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+
+       FD  CLIENTES.
+           COPY REGCLI.
+
+       FD  ID-FILE.
+           COPY REGID.
+
+       FD  CATEGORIAS.
+           COPY REGCAT.
+
+       FD  ID-PEND.
+           COPY REGPEND.
+
+       FD  AUDITORIA.
+           COPY REGAUD.
+
+       FD  IMPORTA.
+       01  REG-IMPORTA.
+           03  IMP-NOMBRE          PIC X(60).
+           03  IMP-DIRECCION       PIC X(80).
+           03  IMP-CODPOST         PIC X(10).
+           03  IMP-CATEGORIA       PIC X(01).
+           03  IMP-TELEFONO        PIC X(20).
+           03  IMP-EMAIL           PIC X(50).
+           03  IMP-CUIT            PIC X(13).
+
+       FD  REPORTE.
+       01  LINEA-LOG               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE             PIC XX.
+       01  ST-ID               PIC XX.
+       01  ST-CAT              PIC XX.
+       01  ST-PEND             PIC XX.
+       01  ST-AUD              PIC XX.
+       01  ST-IMP              PIC XX.
+       01  ST-REP              PIC XX.
+
+       01  MENSAJE             PIC X(70).
+       01  FIN                 PIC X VALUES "N".
+       01  EXISTE-BUSQ         PIC X.
+       01  EXISTE-CAT          PIC X.
+       01  W-RECHAZADO         PIC X.
+       01  W-MOTIVO            PIC X(40).
+       01  W-HORA-LARGA        PIC X(20).
+
+       01  W-DUP-NOMBRE-1      PIC X(60).
+       01  W-DUP-NOMBRE-2      PIC X(60).
+
+       01  W-CANT-CARGADOS     PIC 9(7) VALUE ZERO.
+       01  W-CANT-CARGADOS-Z   PIC Z(6)9.
+       01  W-CANT-RECHAZADOS   PIC 9(7) VALUE ZERO.
+       01  W-CANT-RECHAZADOS-Z PIC Z(6)9.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF FIN = "S" GO TO FINALIZAR.
+
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S".
+           PERFORM CIERRE-RESUMEN THRU F-CIERRE-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+           DISPLAY "IMPORTACION BATCH DE CLIENTES" LINE 01 COL 25.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT IMPORTA.
+           IF ST-IMP > "07"
+               STRING "ERROR " ST-IMP " AL ABRIR IMPORTA "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 10 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               STRING "ERROR " ST-FILE " AL ABRIR CLIENTES "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 11 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN I-O ID-FILE.
+           IF ST-ID > "07"
+               STRING "ERROR " ST-ID " AL ABRIR ID-FILE "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 12 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN INPUT CATEGORIAS.
+           IF ST-CAT > "07"
+               STRING "ERROR " ST-CAT " AL ABRIR CATEGORIAS "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 13 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN I-O ID-PEND.
+           IF ST-PEND > "07"
+               STRING "ERROR " ST-PEND " AL ABRIR ID-PEND "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 14 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN OUTPUT REPORTE.
+           IF ST-REP > "07"
+               STRING "ERROR " ST-REP " AL ABRIR EL LOG "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 15 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUD > "07"
+               STRING "ERROR " ST-AUD " AL ABRIR AUDITORIA "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 16 COL 05
+               MOVE "S" TO FIN.
+
+       CIERRO-ARCHIVOS.
+           CLOSE IMPORTA.
+           CLOSE CLIENTES.
+           CLOSE ID-FILE.
+           CLOSE CATEGORIAS.
+           CLOSE ID-PEND.
+           CLOSE AUDITORIA.
+           CLOSE REPORTE.
+
+       FINALIZAR.
+           MOVE W-CANT-CARGADOS   TO W-CANT-CARGADOS-Z.
+           MOVE W-CANT-RECHAZADOS TO W-CANT-RECHAZADOS-Z.
+           DISPLAY "CLIENTES CARGADOS  : " LINE 16 COL 05
+                   W-CANT-CARGADOS-Z       LINE 16 COL 27.
+           DISPLAY "CLIENTES RECHAZADOS: " LINE 17 COL 05
+                   W-CANT-RECHAZADOS-Z     LINE 17 COL 27.
+           STOP RUN.
+
+       PROCESO.
+           READ IMPORTA
+               AT END MOVE "S" TO FIN.
+           IF FIN = "S" GO TO F-PROCESO.
+
+           MOVE "N" TO W-RECHAZADO.
+           MOVE SPACES TO W-MOTIVO.
+           PERFORM VALIDO-REGISTRO THRU F-VALIDO-REGISTRO.
+           IF W-RECHAZADO = "N"
+               PERFORM CARGO-CLIENTE THRU F-CARGO-CLIENTE.
+
+           IF W-RECHAZADO = "S"
+               PERFORM REGISTRO-RECHAZADO THRU F-REGISTRO-RECHAZADO
+               ADD 1 TO W-CANT-RECHAZADOS
+           ELSE
+               ADD 1 TO W-CANT-CARGADOS.
+
+       F-PROCESO.
+           EXIT.
+
+       VALIDO-REGISTRO.
+           IF IMP-NOMBRE = SPACES OR IMP-DIRECCION = SPACES
+                   OR IMP-CODPOST = SPACES OR IMP-CATEGORIA = SPACES
+               MOVE "S" TO W-RECHAZADO
+               MOVE "FALTAN CAMPOS OBLIGATORIOS" TO W-MOTIVO
+               GO TO F-VALIDO-REGISTRO.
+
+           MOVE IMP-CATEGORIA TO CAT_CODIGO.
+           READ CATEGORIAS INVALID KEY MOVE "N" TO EXISTE-CAT
+                            NOT INVALID KEY MOVE "S" TO EXISTE-CAT
+           END-READ.
+           IF EXISTE-CAT = "N"
+               MOVE "S" TO W-RECHAZADO
+               MOVE "CATEGORIA INEXISTENTE" TO W-MOTIVO
+               GO TO F-VALIDO-REGISTRO.
+
+           MOVE IMP-NOMBRE TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY MOVE "N" TO EXISTE-BUSQ
+               NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+           END-START.
+           IF EXISTE-BUSQ = "S"
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "N" TO EXISTE-BUSQ
+               END-READ.
+
+      * comparo en mayusculas para no dejar pasar el mismo nombre
+      * tipeado con distinta capitalizacion, igual que VERIFICO-
+      * DUPLICADO en ABM
+           MOVE CLI_NOMBRE   TO W-DUP-NOMBRE-1.
+           MOVE IMP-NOMBRE   TO W-DUP-NOMBRE-2.
+           INSPECT W-DUP-NOMBRE-1 CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           INSPECT W-DUP-NOMBRE-2 CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           IF EXISTE-BUSQ = "S" AND W-DUP-NOMBRE-1 = W-DUP-NOMBRE-2
+               MOVE "S" TO W-RECHAZADO
+               MOVE "NOMBRE DUPLICADO" TO W-MOTIVO.
+
+       F-VALIDO-REGISTRO.
+           EXIT.
+
+       CARGO-CLIENTE.
+           MOVE IMP-NOMBRE      TO CLI_NOMBRE CLI_NOMBRE_2.
+           MOVE IMP-DIRECCION   TO CLI_DIRECCION.
+           MOVE IMP-CODPOST     TO CLI_CODPOST.
+           MOVE IMP-CATEGORIA   TO CLI_CATEGORIA CLI_CATEGORIA_2.
+           MOVE IMP-TELEFONO    TO CLI_TELEFONO.
+           MOVE IMP-EMAIL       TO CLI_EMAIL.
+           MOVE IMP-CUIT        TO CLI_CUIT.
+
+           PERFORM RESERVO-ID THRU F-RESERVO-ID.
+           MOVE REG-ID TO CLI_ID.
+           MOVE ZERO TO CLI_SALDO.
+           MOVE "N"  TO CLI_BORRADO.
+           MOVE ZERO TO CLI_FEC_BORRADO.
+
+      * reservo el id antes de grabar el cliente, mismo esquema que
+      * GRABO en ABM (ver RECUPERO-ALTAS-PENDIENTES)
+           MOVE REG-ID      TO PEND-ID.
+           MOVE "P"         TO PEND-ESTADO.
+           MOVE "IMPCLI"    TO PEND-OPERADOR.
+           ACCEPT PEND-FECHA   FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-LARGA FROM TIME.
+           MOVE W-HORA-LARGA(1:6) TO PEND-HORA.
+           WRITE REG-PENDIENTE.
+           IF ST-PEND > "07"
+               MOVE SPACES TO LINEA-LOG
+               STRING "ERROR " ST-PEND " AL RESERVAR ID "
+                   DELIMITED BY SIZE INTO LINEA-LOG
+               WRITE LINEA-LOG
+               MOVE "S" TO W-RECHAZADO
+               MOVE "ERROR AL RESERVAR ID" TO W-MOTIVO
+               GO TO F-CARGO-CLIENTE.
+
+           WRITE REG-CLIENTES.
+           IF ST-FILE = "99" GO TO CARGO-CLIENTE.
+           IF ST-FILE > "07"
+               MOVE "S" TO W-RECHAZADO
+               MOVE "ERROR AL GRABAR CLIENTES" TO W-MOTIVO
+           ELSE
+               MOVE "C" TO PEND-ESTADO
+               REWRITE REG-PENDIENTE
+               MOVE "ALTA"     TO AUD-OPERACION
+               MOVE SPACES     TO AUD-CAMPO
+               MOVE SPACES     TO AUD-VALOR-ANT
+               MOVE CLI_NOMBRE TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+
+       F-CARGO-CLIENTE.
+           EXIT.
+
+      * ID-FILE es secuencial de un solo registro: un REWRITE despues
+      * de un READ que ya fallo (archivo reabierto o en otra posicion)
+      * termina en status "43" y se pierde en silencio. Cerrando y
+      * reabriendo antes y despues de cada reserva, el READ que sigue
+      * siempre encuentra el unico registro, reintento tras reintento.
+       RESERVO-ID.
+           CLOSE ID-FILE.
+           OPEN I-O ID-FILE.
+           IF ST-ID > "07"
+               MOVE SPACES TO LINEA-LOG
+               STRING "ERROR " ST-ID " AL ABRIR ID-FILE "
+                   DELIMITED BY SIZE INTO LINEA-LOG
+               WRITE LINEA-LOG.
+
+           READ ID-FILE INTO REG-ID.
+           ADD 1 TO REG-ID.
+           REWRITE REG-ID.
+           IF ST-ID > "07"
+               MOVE SPACES TO LINEA-LOG
+               STRING "ERROR " ST-ID " AL RESERVAR ID "
+                   DELIMITED BY SIZE INTO LINEA-LOG
+               WRITE LINEA-LOG.
+
+           CLOSE ID-FILE.
+           OPEN I-O ID-FILE.
+
+       F-RESERVO-ID.
+           EXIT.
+
+       GRABA-AUDITORIA.
+           ACCEPT AUD-FECHA    FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-LARGA FROM TIME.
+           MOVE W-HORA-LARGA(1:6) TO AUD-HORA.
+           MOVE "IMPCLI"      TO AUD-OPERADOR.
+           MOVE CLI_ID        TO AUD-ID-CLIENTE.
+           WRITE REG-AUDITORIA.
+           IF ST-AUD > "07"
+               MOVE SPACES TO LINEA-LOG
+               STRING "ERROR " ST-AUD " AL GRABAR AUDITORIA "
+                   DELIMITED BY SIZE INTO LINEA-LOG
+               WRITE LINEA-LOG.
+
+       REGISTRO-RECHAZADO.
+           MOVE SPACES TO LINEA-LOG.
+           STRING "RECHAZADO: " IMP-NOMBRE " - " W-MOTIVO
+               DELIMITED BY SIZE
+               INTO LINEA-LOG.
+           WRITE LINEA-LOG.
+
+       F-REGISTRO-RECHAZADO.
+           EXIT.
+
+       CIERRE-RESUMEN.
+           MOVE W-CANT-CARGADOS   TO W-CANT-CARGADOS-Z.
+           MOVE W-CANT-RECHAZADOS TO W-CANT-RECHAZADOS-Z.
+           MOVE SPACES TO LINEA-LOG.
+           WRITE LINEA-LOG.
+           MOVE SPACES TO LINEA-LOG.
+           STRING "CLIENTES CARGADOS  : " W-CANT-CARGADOS-Z
+               DELIMITED BY SIZE
+               INTO LINEA-LOG.
+           WRITE LINEA-LOG.
+           MOVE SPACES TO LINEA-LOG.
+           STRING "CLIENTES RECHAZADOS: " W-CANT-RECHAZADOS-Z
+               DELIMITED BY SIZE
+               INTO LINEA-LOG.
+           WRITE LINEA-LOG.
+
+       F-CIERRE-RESUMEN.
+           EXIT.
+
+       END PROGRAM "IMPCLI".
