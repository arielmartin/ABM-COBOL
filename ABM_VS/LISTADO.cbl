@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author: ARIEL MARTIN
+      * Date:
+      * Purpose: Listado batch de CLIENTES - recorre el archivo en
+      *          orden de ID o de categoria (CLI_ALT_2), con encabezado
+      *          y corte de pagina, subtotal por categoria y total
+      *          general de clientes listados.
+      * Tectonics: cobc
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. "LISTADO".
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY SELCLI.
+
+           SELECT OPTIONAL REPORTE ASSIGN TO "d:\data\listado.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS ST-REP.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+
+       FD  CLIENTES.
+           COPY REGCLI.
+
+       FD  REPORTE.
+       01  LINEA-REPORTE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE             PIC XX.
+       01  ST-REP              PIC XX.
+
+       01  MENSAJE             PIC X(70).
+       01  FIN                 PIC X VALUES "N".
+       01  GUIONES             PIC X(80) VALUES ALL "-".
+
+       01  W-ORDEN             PIC X.
+       01  W-CAT-ANT           PIC X VALUES SPACES.
+       01  W-CANT-CAT          PIC 9(5) VALUE ZERO.
+       01  W-CANT-CAT-Z        PIC Z(4)9.
+       01  W-CANT-TOTAL        PIC 9(7) VALUE ZERO.
+       01  W-CANT-TOTAL-Z      PIC Z(6)9.
+       01  W-LINEAS-PAG        PIC 9(3) VALUE ZERO.
+       01  W-MAX-LINEAS        PIC 9(3) VALUE 50.
+       01  W-PAGINA            PIC 9(3) VALUE ZERO.
+       01  W-PAGINA-Z          PIC ZZ9.
+
+       01  LINEA-DET.
+           03  LD-ID           PIC Z(6)9.
+           03  FILLER          PIC X(02) VALUE SPACES.
+           03  LD-NOMBRE       PIC X(50).
+           03  FILLER          PIC X(01) VALUE SPACES.
+           03  LD-CATEGORIA    PIC X(01).
+           03  FILLER          PIC X(02) VALUE SPACES.
+           03  LD-SALDO        PIC Z(6)9,999-.
+           03  FILLER          PIC X(05) VALUE SPACES.
+
+       01  LINEA-ENCAB2        PIC X(80)
+           VALUE "     ID  NOMBRE                           C  SALDO".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVOS.
+           IF FIN = "S" GO TO FINALIZAR.
+
+           PERFORM POSICIONO THRU F-POSICIONO.
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S".
+           PERFORM CIERRE-LISTADO THRU F-CIERRE-LISTADO.
+           PERFORM CIERRO-ARCHIVOS.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+           DISPLAY "LISTADO DE CLIENTES" LINE 01 COL 30
+                   GUIONES               LINE 02 COL 01.
+           DISPLAY "ORDEN: [I] POR ID   [C] POR CATEGORIA : "
+                   LINE 04 COL 05.
+           ACCEPT  W-ORDEN                LINE 04 COL 46.
+           INSPECT W-ORDEN CONVERTING "ic" TO "IC".
+           IF W-ORDEN NOT = "I" AND W-ORDEN NOT = "C"
+               MOVE "I" TO W-ORDEN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               STRING "ERROR " ST-FILE " AL ABRIR CLIENTES "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 10 COL 05
+               MOVE "S" TO FIN.
+
+           OPEN OUTPUT REPORTE.
+           IF ST-REP > "07"
+               STRING "ERROR " ST-REP " AL ABRIR LISTADO "
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 11 COL 05
+               MOVE "S" TO FIN.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE REPORTE.
+
+       FINALIZAR.
+           MOVE W-CANT-TOTAL TO W-CANT-TOTAL-Z.
+           DISPLAY "LISTADO GENERADO - TOTAL CLIENTES: " LINE 13 COL 05
+                   W-CANT-TOTAL-Z                        LINE 13 COL 41.
+           STOP RUN.
+
+       POSICIONO.
+           IF W-ORDEN = "C"
+               MOVE LOW-VALUES TO CLI_ALT_2
+               START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+                   INVALID KEY MOVE "S" TO FIN
+           ELSE
+               MOVE ZERO TO CLI_ID
+               START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+                   INVALID KEY MOVE "S" TO FIN.
+
+       F-POSICIONO.
+           EXIT.
+
+       PROCESO.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIN.
+           IF FIN = "S" GO TO F-PROCESO.
+           IF CLI_BORRADO = "S" GO TO F-PROCESO.
+
+           IF W-ORDEN = "C" AND CLI_CATEGORIA NOT = W-CAT-ANT
+               PERFORM CORTE-CATEGORIA THRU F-CORTE-CATEGORIA.
+
+           PERFORM IMPRIMO-DETALLE THRU F-IMPRIMO-DETALLE.
+
+           ADD 1 TO W-CANT-CAT.
+           ADD 1 TO W-CANT-TOTAL.
+
+       F-PROCESO.
+           EXIT.
+
+       CORTE-CATEGORIA.
+           IF W-CANT-CAT > 0
+               PERFORM IMPRIMO-SUBTOTAL THRU F-IMPRIMO-SUBTOTAL.
+           MOVE CLI_CATEGORIA TO W-CAT-ANT.
+           MOVE ZERO TO W-CANT-CAT.
+
+       F-CORTE-CATEGORIA.
+           EXIT.
+
+       IMPRIMO-SUBTOTAL.
+           MOVE W-CANT-CAT TO W-CANT-CAT-Z.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "  SUBTOTAL CATEGORIA " W-CAT-ANT " : " W-CANT-CAT-Z
+               DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       F-IMPRIMO-SUBTOTAL.
+           EXIT.
+
+       IMPRIMO-DETALLE.
+           IF W-LINEAS-PAG = 0 OR W-LINEAS-PAG >= W-MAX-LINEAS
+               PERFORM IMPRIMO-ENCABEZADO THRU F-IMPRIMO-ENCABEZADO.
+
+           MOVE SPACES   TO LINEA-DET.
+           MOVE CLI_ID   TO LD-ID.
+           MOVE CLI_NOMBRE TO LD-NOMBRE.
+           MOVE CLI_CATEGORIA TO LD-CATEGORIA.
+           MOVE CLI_SALDO TO LD-SALDO.
+           WRITE LINEA-REPORTE FROM LINEA-DET.
+           ADD 1 TO W-LINEAS-PAG.
+
+       F-IMPRIMO-DETALLE.
+           EXIT.
+
+       IMPRIMO-ENCABEZADO.
+           ADD 1 TO W-PAGINA.
+           MOVE W-PAGINA TO W-PAGINA-Z.
+           MOVE SPACES TO LINEA-REPORTE.
+           IF W-PAGINA = 1
+               WRITE LINEA-REPORTE
+           ELSE
+               WRITE LINEA-REPORTE AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "LISTADO DE CLIENTES          PAGINA: " W-PAGINA-Z
+               DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE LINEA-ENCAB2 TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE GUIONES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           MOVE ZERO TO W-LINEAS-PAG.
+
+       F-IMPRIMO-ENCABEZADO.
+           EXIT.
+
+       CIERRE-LISTADO.
+           IF W-ORDEN = "C" AND W-CANT-CAT > 0
+               PERFORM IMPRIMO-SUBTOTAL THRU F-IMPRIMO-SUBTOTAL.
+
+           MOVE W-CANT-TOTAL TO W-CANT-TOTAL-Z.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL DE CLIENTES LISTADOS: " DELIMITED BY SIZE
+                   W-CANT-TOTAL-Z               DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       F-CIERRE-LISTADO.
+           EXIT.
+
+       END PROGRAM "LISTADO".
