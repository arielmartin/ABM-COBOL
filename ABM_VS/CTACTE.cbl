@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author: ARIEL MARTIN
+      * Date:
+      * Purpose: Cuenta corriente de clientes - registra cargos y
+      *          pagos contra CLI_SALDO de REG-CLIENTES.
+      * Tectonics: cobc
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. "CTACTE".
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY SELCLI.
+
+           COPY SELAUD.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+
+       FD  CLIENTES.
+           COPY REGCLI.
+
+       FD  AUDITORIA.
+           COPY REGAUD.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE         PIC XX.
+       01  ST-AUD          PIC XX.
+
+       01  MENSAJE         PIC X(70).
+       01  FIN             PIC X VALUES "N".
+       01  EXISTE          PIC X.
+       01  GUIONES         PIC X(80) VALUES ALL "-".
+       01  OPCION          PIC X.
+       01  W-OPERADOR      PIC X(20).
+       01  W-HORA-LARGA    PIC X(20).
+
+       01  W-CLI-ID        PIC 9(07).
+       01  W-CLI-ID-Z      PIC Z(06)9.
+
+       01  W-CLI-SALDO-Z   PIC Z(6)9,999-.
+       01  W-SALDO-ANT-Z   PIC Z(6)9,999-.
+       01  W-MONTO         PIC 9(6)V9(3).
+       01  W-MONTO-Z       PIC Z(5)9,999.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S".
+           PERFORM CIERRO-ARCHIVO.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+           DISPLAY "OPERADOR : " LINE 01 COL 05.
+           ACCEPT W-OPERADOR     LINE 01 COL 17.
+
+       ABRO-ARCHIVO.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+             STRING "ERROR AL ABRIR ARCHIVO CLIENTES " ST-FILE
+               DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20
+              MOVE "S" TO FIN.
+
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUD > "07"
+             STRING "ERROR AL ABRIR ARCHIVO AUDITORIA " ST-AUD
+               DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20.
+
+       CIERRO-ARCHIVO.
+           CLOSE CLIENTES.
+           CLOSE AUDITORIA.
+
+       FINALIZAR.
+           STOP RUN.
+
+       PROCESO.
+           PERFORM ABRO-ARCHIVO.
+           PERFORM INGRESO-ID THRU F-INGRESO-ID.
+           IF FIN = "S" GO TO F-PROCESO.
+
+           PERFORM LEO-CLIENTES THRU F-LEO-CLIENTES.
+           IF EXISTE = "N"
+               MOVE "ID NO ENCONTRADO" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               PERFORM CIERRO-ARCHIVO
+               GO TO F-PROCESO.
+
+           PERFORM MUESTRO-CLIENTE.
+           PERFORM MOVIMIENTO THRU F-MOVIMIENTO.
+           PERFORM CIERRO-ARCHIVO.
+
+       F-PROCESO.
+           EXIT.
+
+       INGRESO-ID.
+           DISPLAY "CUENTA CORRIENTE DE CLIENTES" LINE 03 COL 26
+                   GUIONES                        LINE 04 COL 01.
+           DISPLAY "INGRESE ID CLIENTE (0 = SALIR) : " LINE 10 COL 5.
+           ACCEPT W-CLI-ID LINE 10 COL 40.
+           MOVE W-CLI-ID TO W-CLI-ID-Z.
+           DISPLAY W-CLI-ID-Z LINE 10 COL 40.
+           IF W-CLI-ID = 0
+               MOVE "S" TO FIN.
+
+       F-INGRESO-ID.
+           EXIT.
+
+       LEO-CLIENTES.
+           MOVE W-CLI-ID TO CLI_ID.
+           MOVE "S" TO EXISTE.
+           READ CLIENTES INVALID KEY MOVE "N" TO EXISTE.
+           IF ST-FILE = "99" GO TO LEO-CLIENTES.
+           IF EXISTE = "S" AND CLI_BORRADO = "S"
+               MOVE "N" TO EXISTE.
+
+       F-LEO-CLIENTES.
+           EXIT.
+
+       MUESTRO-CLIENTE.
+           MOVE CLI_SALDO TO W-CLI-SALDO-Z.
+           DISPLAY "CLIENTE        : " LINE 12 COL 10
+                   CLI_NOMBRE          LINE 12 COL 30
+                   "SALDO ACTUAL   : " LINE 14 COL 10
+                   W-CLI-SALDO-Z       LINE 14 COL 30
+                   GUIONES             LINE 16 COL 01.
+
+       MOVIMIENTO.
+           DISPLAY "[C] CARGO   [P] PAGO   [V] VOLVER" LINE 18 COL 10
+                   GUIONES                             LINE 20 COL 01.
+           DISPLAY "OPCION [ ]"                         LINE 23 COL 66.
+           ACCEPT  OPCION                               LINE 23 COL 74.
+           INSPECT OPCION CONVERTING "cpv" TO "CPV".
+
+           EVALUATE OPCION
+               WHEN "C"
+                   PERFORM INGRESO-MONTO THRU F-INGRESO-MONTO
+                   MOVE CLI_SALDO TO W-SALDO-ANT-Z
+                   ADD W-MONTO TO CLI_SALDO
+                   PERFORM REGRABO THRU F-REGRABO
+                   GO TO MOVIMIENTO
+               WHEN "P"
+                   PERFORM INGRESO-MONTO THRU F-INGRESO-MONTO
+                   MOVE CLI_SALDO TO W-SALDO-ANT-Z
+                   SUBTRACT W-MONTO FROM CLI_SALDO
+                   PERFORM REGRABO THRU F-REGRABO
+                   GO TO MOVIMIENTO
+               WHEN "V"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "OPCION INCORRECTA" TO MENSAJE
+                   PERFORM MOSTRAR-MENSAJE
+                   GO TO MOVIMIENTO
+           END-EVALUATE.
+
+       F-MOVIMIENTO.
+           EXIT.
+
+       INGRESO-MONTO.
+           MOVE ZERO TO W-MONTO.
+           DISPLAY "MONTO : " LINE 20 COL 10.
+           ACCEPT W-MONTO    LINE 20 COL 20.
+           IF W-MONTO = ZERO
+               MOVE "EL MONTO DEBE SER MAYOR A CERO" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               GO TO INGRESO-MONTO.
+
+       F-INGRESO-MONTO.
+           EXIT.
+
+       REGRABO.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE = "99" GO TO REGRABO.
+
+           IF ST-FILE > "07"
+               STRING "ERROR AL GRABAR CLIENTES " ST-FILE
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+           ELSE
+           MOVE "SALDO ACTUALIZADO" TO MENSAJE
+           PERFORM MOSTRAR-MENSAJE
+           MOVE CLI_SALDO TO W-CLI-SALDO-Z
+           DISPLAY W-CLI-SALDO-Z LINE 14 COL 30
+           PERFORM GRABA-AUDITORIA.
+
+       F-REGRABO.
+           EXIT.
+
+       GRABA-AUDITORIA.
+           IF OPCION = "C"
+               MOVE "CARG" TO AUD-OPERACION
+           ELSE
+               MOVE "PAGO" TO AUD-OPERACION.
+           MOVE "SALDO"       TO AUD-CAMPO.
+           MOVE W-SALDO-ANT-Z TO AUD-VALOR-ANT.
+           MOVE W-CLI-SALDO-Z TO AUD-VALOR-NUE.
+           ACCEPT AUD-FECHA    FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-LARGA FROM TIME.
+           MOVE W-HORA-LARGA(1:6) TO AUD-HORA.
+           MOVE W-OPERADOR    TO AUD-OPERADOR.
+           MOVE CLI_ID        TO AUD-ID-CLIENTE.
+           WRITE REG-AUDITORIA.
+           IF ST-AUD > "07"
+               STRING "ERROR AL GRABAR AUDITORIA " ST-AUD
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE.
+
+       MOSTRAR-MENSAJE.
+           DISPLAY SPACES  LINE 22  COL 1 SIZE 80
+           DISPLAY MENSAJE LINE 22 COL 25.
+
+       END PROGRAM "CTACTE".
