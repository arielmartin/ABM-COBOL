@@ -19,16 +19,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT OPTIONAL CLIENTES ASSIGN TO "d:\data\clientes.dat"
-                  ORGANIZATION INDEXED
-                  ACCESS MODE DYNAMIC
-                  RECORD KEY IS ID_CLIENTE
-                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
-                  ALTERNATE KEY CLI_ALT_2 WITH DUPLICATES
-                  FILE STATUS ST-FILE.
+           COPY SELCLI.
 
-             SELECT ID-FILE ASSIGN TO "d:\data\last-id.dat"
-                            FILE STATUS ST-ID.
+           COPY SELID.
+
+           COPY SELAUD.
+
+           COPY SELCAT.
+
+           COPY SELPEND.
 
       ******************************************************************
        DATA DIVISION.
@@ -36,26 +35,32 @@
        FILE SECTION.
 
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           03  ID_CLIENTE.
-               05 CLI_ID           PIC 9(7).
-           03 CLI_SALDO            PIC S9(7)V9(3).
-           03 CLI_NOMBRE           PIC X(60).
-           03 CLI_DIRECCION        PIC X(80).
-           03 CLI_CODPOST          PIC X(10).
-           03 CLI_CATEGORIA        PIC X.
-           03 CLI_ALT_2.
-               05 CLI_CATEGORIA_2  PIC X.
-               05 CLI_NOMBRE_2     PIC X(60).
-           03  FILLER              PIC X(240).
+           COPY REGCLI.
 
        FD ID-FILE.
-           01 REG-ID               PIC 9(7).
+           COPY REGID.
+
+       FD  AUDITORIA.
+           COPY REGAUD.
+
+       FD  CATEGORIAS.
+           COPY REGCAT.
+
+       FD  ID-PEND.
+           COPY REGPEND.
 
        WORKING-STORAGE SECTION.
 
        01  ST-FILE         PIC XX.
        01  ST-ID           PIC XX.
+       01  ST-AUD          PIC XX.
+       01  ST-CAT          PIC XX.
+       01  ST-PEND         PIC XX.
+
+       01  W-OPERADOR      PIC X(20).
+       01  W-HORA-LARGA    PIC 9(8).
+       01  W-RECUPERADO    PIC X VALUES "N".
+       01  EXISTE-PEND     PIC X.
 
        01  MENSAJE         PIC X(70).
        01  FIN             PIC X VALUES "N".
@@ -63,9 +68,17 @@
        01  HUBO-ERROR      PIC 9 VALUES 0.
        01  GUIONES         PIC X(80) VALUES ALL "-".
        01  OPCION          PIC X.
+       01  W-MODO-BUSQ     PIC X.
+       01  EXISTE-BUSQ     PIC X.
+       01  W-BUSQ-TEXTO    PIC X(60).
+       01  W-BUSQ-LEN      PIC 9(02).
+       01  W-BUSQ-CAT      PIC X.
 
        01  W-CLI-ID        PIC 9(07).
        01  W-CLI-ID-Z      PIC Z(06)9.
+       01  W-CLI-SALDO-Z   PIC Z(6)9,999-.
+       01  W-DUP-NOMBRE-1  PIC X(60).
+       01  W-DUP-NOMBRE-2  PIC X(60).
 
        01  DATOS.
            02 W-CLI-NOMBRE PIC X(70).
@@ -73,6 +86,19 @@
            02 W-CLI-DIRECCION PIC X(70).
            02 W-CLI-CODPOST PIC X(70).
            02 W-CLI-CATEGORIA PIC X(70).
+           02 W-CLI-CATEGORIA-ANT PIC X(70).
+           02 W-CLI-TELEFONO PIC X(70).
+           02 W-CLI-EMAIL PIC X(70).
+           02 W-CLI-CUIT PIC X(70).
+
+       01  DATOS-ANTERIOR.
+           02 W-ANT-NOMBRE PIC X(70).
+           02 W-ANT-DIRECCION PIC X(70).
+           02 W-ANT-CODPOST PIC X(70).
+           02 W-ANT-CATEGORIA PIC X(70).
+           02 W-ANT-TELEFONO PIC X(70).
+           02 W-ANT-EMAIL PIC X(70).
+           02 W-ANT-CUIT PIC X(70).
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -87,6 +113,8 @@
        INICIALIZACION.
            MOVE "N" TO FIN.
            MOVE "S" TO EXISTE.
+           DISPLAY "OPERADOR : " LINE 01 COL 05.
+           ACCEPT W-OPERADOR     LINE 01 COL 17.
 
        ABRO-ARCHIVO.
            OPEN I-O CLIENTES.
@@ -102,10 +130,70 @@
                DELIMITED BY SIZE INTO MENSAJE
               DISPLAY MENSAJE LINE 10 COL 20.
 
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUD > "07"
+             STRING "ERROR AL ABRIR ARCHIVO AUDITORIA " ST-AUD
+               DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20.
+
+           OPEN INPUT CATEGORIAS.
+           IF ST-CAT > "07"
+             STRING "ERROR AL ABRIR ARCHIVO CATEGORIAS " ST-CAT
+               DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20.
+
+           OPEN I-O ID-PEND.
+           IF ST-PEND > "07"
+             STRING "ERROR AL ABRIR ARCHIVO ID-PEND " ST-PEND
+               DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20.
+
+           IF W-RECUPERADO = "N"
+               PERFORM RECUPERO-ALTAS-PENDIENTES
+                   THRU F-RECUPERO-ALTAS-PENDIENTES
+               MOVE "S" TO W-RECUPERADO.
 
        CIERRO-ARCHIVO.
            CLOSE CLIENTES.
+           CLOSE AUDITORIA.
            CLOSE ID-FILE.
+           CLOSE CATEGORIAS.
+           CLOSE ID-PEND.
+
+       RECUPERO-ALTAS-PENDIENTES.
+           MOVE LOW-VALUES TO PEND-ID.
+           START ID-PEND KEY IS NOT LESS THAN PEND-ID
+               INVALID KEY MOVE "N" TO EXISTE-PEND
+               NOT INVALID KEY MOVE "S" TO EXISTE-PEND
+           END-START.
+           PERFORM RECUPERO-PENDIENTE-SIG THRU F-RECUPERO-PENDIENTE-SIG
+               UNTIL EXISTE-PEND = "N".
+
+       F-RECUPERO-ALTAS-PENDIENTES.
+           EXIT.
+
+       RECUPERO-PENDIENTE-SIG.
+           IF PEND-ESTADO = "P"
+               MOVE PEND-ID TO CLI_ID
+               READ CLIENTES INVALID KEY MOVE "N" TO EXISTE-BUSQ
+                              NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+               END-READ
+               IF EXISTE-BUSQ = "N"
+                   MOVE "PEND"       TO AUD-OPERACION
+                   MOVE "ID HUERFANO"  TO AUD-CAMPO
+                   MOVE SPACES       TO AUD-VALOR-ANT
+                   MOVE SPACES       TO AUD-VALOR-NUE
+                   PERFORM GRABA-AUDITORIA
+               END-IF
+               MOVE "C" TO PEND-ESTADO
+               REWRITE REG-PENDIENTE.
+
+           READ ID-PEND NEXT RECORD
+               AT END MOVE "N" TO EXISTE-PEND
+           END-READ.
+
+       F-RECUPERO-PENDIENTE-SIG.
+           EXIT.
 
        FINALIZAR.
       *    stop "  precione una tecla para CERRAR...".
@@ -141,18 +229,23 @@
            DISPLAY SPACES                  LINE 6 COL 1 SIZE 80
            DISPLAY "[A] ALTA"              LINE 06 COL 05
                    "[B] BUSCAR"            LINE 06 COL 20
+                   "[R] RECUPERAR"         LINE 06 COL 35
                    "[S] SALIR"             LINE 06 COL 65
                    GUIONES                 LINE 08 COL 01
+           DISPLAY SPACES LINE 09 COL 1 SIZE 80
+           DISPLAY SPACES LINE 10 COL 1 SIZE 80
+           DISPLAY SPACES LINE 11 COL 1 SIZE 80
            DISPLAY SPACES LINE 12 COL 1 SIZE 80
+           DISPLAY SPACES LINE 13 COL 1 SIZE 80
            DISPLAY SPACES LINE 14 COL 1 SIZE 80
-           DISPLAY SPACES LINE 16 COL 1 SIZE 80
-           DISPLAY SPACES LINE 18 COL 1 SIZE 80
+           DISPLAY SPACES LINE 15 COL 1 SIZE 80
+           DISPLAY SPACES LINE 19 COL 1 SIZE 80
 
            ELSE IF OPCION = "A" OR "M"
 
            DISPLAY SPACES                  LINE 6 COL 1 SIZE 80
            DISPLAY "[G] GRABAR"            LINE 06 COL 05
-                   "[1 2 3 4]   MODIFICAR-DATOS"   LINE 06 COL 20
+                   "[1..7]      MODIFICAR-DATOS"   LINE 06 COL 20
                    "[V] VOLVER"            LINE 06 COL 65
                    GUIONES                 LINE 08 COL 01
 
@@ -160,9 +253,10 @@
 
            DISPLAY SPACES                  LINE 6 COL 1 SIZE 80
            DISPLAY "[E] ELIMINAR"          LINE 06 COL 05
-                   "[1 2 3 4]   MODIFICAR-DATOS"   LINE 06 COL 20
+                   "[1..7]      MODIFICAR-DATOS"   LINE 06 COL 20
                    "[V] VOLVER"            LINE 06 COL 65
-                   GUIONES                 LINE 08 COL 01.
+                   GUIONES                 LINE 08 COL 01
+           DISPLAY "[C] SALDO"             LINE 07 COL 05.
 
            DISPLAY "OPCION [ ]"            LINE 23 COL 66
                     GUIONES                LINE 22 COL 01.
@@ -170,7 +264,7 @@
            PERFORM CIERRO-ARCHIVO.
 
            ACCEPT  OPCION                  LINE 23 COL 74.
-           inspect OPCION converting "abemsgv" to "ABEMSGV".
+           inspect OPCION converting "abemsgvcr" to "ABEMSGVCR".
 
       * LIMPIO MENSAJE
            DISPLAY SPACES  LINE 20  COL 1 SIZE 80.
@@ -189,12 +283,25 @@
                WHEN 4
                    MOVE "M" TO OPCION
                    PERFORM INGRESO-CATEGORIA
+               WHEN 5
+                   MOVE "M" TO OPCION
+                   PERFORM INGRESO-TELEFONO
+               WHEN 6
+                   MOVE "M" TO OPCION
+                   PERFORM INGRESO-EMAIL
+               WHEN 7
+                   MOVE "M" TO OPCION
+                   PERFORM INGRESO-CUIT
                WHEN "A"
                    PERFORM CARGO-DATOS THRU F-CARGO-DATOS
                WHEN "E"
                    PERFORM BORRAR
+               WHEN "C"
+                   PERFORM MUESTRO-SALDO
                WHEN "B"
                    PERFORM INGRESO-ID THRU F-BUSCAR
+               WHEN "R"
+                   PERFORM RECUPERAR-CLIENTE THRU F-RECUPERAR-CLIENTE
                WHEN "G"
                    PERFORM GRABAR THRU F-GRABAR
                WHEN "V"
@@ -202,7 +309,8 @@
                    GO TO OPCIONES
                WHEN "S"
                    MOVE "S" TO FIN
-                   GO TO CIERRO-ARCHIVO
+                   PERFORM CIERRO-ARCHIVO
+                   GO TO FINALIZAR
                WHEN OTHER
                    MOVE "OPCION INCORRECTA" TO MENSAJE
                    PERFORM MOSTRAR-MENSAJE
@@ -214,15 +322,25 @@
            EXIT.
 
        INGRESO-ID.
-           DISPLAY "INGRESE ID : " LINE 10 COL 5
-           ACCEPT W-CLI-ID LINE 10 COL 23.
-           MOVE W-CLI-ID TO W-CLI-ID-Z.
-           DISPLAY W-CLI-ID-Z LINE 10 COL 23.
-           IF W-CLI-ID = 0
-               MOVE "NO PUEDE INTRODUCIR ID = 0" TO MENSAJE
-               PERFORM MOSTRAR-MENSAJE
-               MOVE SPACE TO OPCION
-               PERFORM OPCIONES.
+           DISPLAY "BUSCAR POR:  [I] ID   [N] NOMBRE   [C] CATEGORIA"
+                                           LINE 09 COL 05.
+           MOVE SPACE TO W-MODO-BUSQ.
+           ACCEPT W-MODO-BUSQ LINE 09 COL 58.
+           INSPECT W-MODO-BUSQ CONVERTING "inc" TO "INC".
+
+           EVALUATE W-MODO-BUSQ
+               WHEN "N"
+                   PERFORM BUSCAR-NOMBRE THRU F-BUSCAR-NOMBRE
+               WHEN "C"
+                   PERFORM BUSCAR-CATEGORIA THRU F-BUSCAR-CATEGORIA
+               WHEN "I"
+                   PERFORM INGRESO-ID-DIRECTO THRU F-INGRESO-ID-DIRECTO
+               WHEN OTHER
+                   MOVE "OPCION DE BUSQUEDA INCORRECTA" TO MENSAJE
+                   PERFORM MOSTRAR-MENSAJE
+                   MOVE SPACE TO OPCION
+                   PERFORM OPCIONES
+           END-EVALUATE.
 
        F-INGRESO-ID.
            EXIT.
@@ -242,6 +360,10 @@
                    MOVE 1 TO HUBO-ERROR
                    MOVE "N" TO EXISTE.
 
+      * un cliente dado de baja no debe verse por BUSCAR normal
+           IF EXISTE = "S" AND CLI_BORRADO = "S"
+               MOVE "N" TO EXISTE.
+
        F-LEO-CLIENTES.
            EXIT.
 
@@ -250,22 +372,38 @@
            IF OPCION = "A" OR "B" AND EXISTE <> "N"
            DISPLAY
       *            "ID CLIENTE     : "   LINE 07 COL 10
-                   "01. NOMBRE     : "   LINE 12 COL 10
-                   "02. DIRECCION  : "   LINE 14 COL 10
-                   "03. COD.POSTAL : "   LINE 16 COL 10
-                   "04. CATEGORIA  : "   LINE 18 COL 10
-                   GUIONES               LINE 22 COL 01.
+                   "01. NOMBRE     : "   LINE 09 COL 10
+                   "02. DIRECCION  : "   LINE 10 COL 10
+                   "03. COD.POSTAL : "   LINE 11 COL 10
+                   "04. CATEGORIA  : "   LINE 12 COL 10
+                   "05. TELEFONO   : "   LINE 13 COL 10
+                   "06. EMAIL      : "   LINE 14 COL 10
+                   "07. CUIT       : "   LINE 15 COL 10
+                   GUIONES               LINE 17 COL 01.
 
            IF EXISTE = "S" AND OPCION = "B"
                MOVE CLI_NOMBRE    TO W-CLI-NOMBRE
                MOVE CLI_DIRECCION TO W-CLI-DIRECCION
                MOVE CLI_CODPOST   TO W-CLI-CODPOST
                MOVE CLI_CATEGORIA TO W-CLI-CATEGORIA
-           
-           DISPLAY CLI_NOMBRE    LINE 12 COL 36
-                   CLI_DIRECCION LINE 14 COL 36
-                   CLI_CODPOST   LINE 16 COL 36
-                   CLI_CATEGORIA LINE 18 COL 36.
+               MOVE CLI_TELEFONO  TO W-CLI-TELEFONO
+               MOVE CLI_EMAIL     TO W-CLI-EMAIL
+               MOVE CLI_CUIT      TO W-CLI-CUIT
+               MOVE CLI_NOMBRE    TO W-ANT-NOMBRE
+               MOVE CLI_DIRECCION TO W-ANT-DIRECCION
+               MOVE CLI_CODPOST   TO W-ANT-CODPOST
+               MOVE CLI_CATEGORIA TO W-ANT-CATEGORIA
+               MOVE CLI_TELEFONO  TO W-ANT-TELEFONO
+               MOVE CLI_EMAIL     TO W-ANT-EMAIL
+               MOVE CLI_CUIT      TO W-ANT-CUIT
+
+           DISPLAY CLI_NOMBRE    LINE 09 COL 36
+                   CLI_DIRECCION LINE 10 COL 36
+                   CLI_CODPOST   LINE 11 COL 36
+                   CLI_CATEGORIA LINE 12 COL 36
+                   CLI_TELEFONO  LINE 13 COL 36
+                   CLI_EMAIL     LINE 14 COL 36
+                   CLI_CUIT      LINE 15 COL 36.
 
            IF EXISTE = "N" AND OPCION <> "A"
                MOVE "ID NO ENCONTRADO" TO MENSAJE
@@ -275,6 +413,220 @@
        F-BUSCAR.
            EXIT.
 
+       INGRESO-ID-DIRECTO.
+           DISPLAY "INGRESE ID : " LINE 10 COL 5
+           ACCEPT W-CLI-ID LINE 10 COL 23.
+           MOVE W-CLI-ID TO W-CLI-ID-Z.
+           DISPLAY W-CLI-ID-Z LINE 10 COL 23.
+           IF W-CLI-ID = 0
+               MOVE "NO PUEDE INTRODUCIR ID = 0" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+       F-INGRESO-ID-DIRECTO.
+           EXIT.
+
+       BUSCAR-NOMBRE.
+           PERFORM ABRO-ARCHIVO.
+           DISPLAY "BUSCAR POR NOMBRE"                 LINE 09 COL 05.
+           DISPLAY "NOMBRE (O INICIO DEL NOMBRE) : "    LINE 10 COL 05.
+           MOVE SPACES TO W-BUSQ-TEXTO.
+           ACCEPT W-BUSQ-TEXTO LINE 10 COL 38.
+           IF W-BUSQ-TEXTO = SPACES
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           MOVE 60 TO W-BUSQ-LEN.
+           PERFORM CALCULO-LARGO-BUSQ
+               UNTIL W-BUSQ-LEN = 0
+                  OR W-BUSQ-TEXTO(W-BUSQ-LEN:1) NOT = SPACE.
+
+           MOVE W-BUSQ-TEXTO TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY MOVE "N" TO EXISTE-BUSQ
+               NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+           END-START.
+           IF EXISTE-BUSQ = "N"
+               MOVE "NO SE ENCONTRARON CLIENTES" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           PERFORM BUSCAR-NOMBRE-SIG THRU F-BUSCAR-NOMBRE-SIG.
+
+       F-BUSCAR-NOMBRE.
+           EXIT.
+
+       CALCULO-LARGO-BUSQ.
+           SUBTRACT 1 FROM W-BUSQ-LEN.
+
+       BUSCAR-NOMBRE-SIG.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "N" TO EXISTE-BUSQ
+           END-READ.
+           IF EXISTE-BUSQ = "S" AND CLI_BORRADO = "S"
+               GO TO BUSCAR-NOMBRE-SIG.
+           IF EXISTE-BUSQ = "N"
+              OR CLI_NOMBRE(1:W-BUSQ-LEN)
+                 NOT = W-BUSQ-TEXTO(1:W-BUSQ-LEN)
+               MOVE "FIN DE COINCIDENCIAS" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           MOVE CLI_ID TO W-CLI-ID-Z.
+           DISPLAY SPACES        LINE 12 COL 01 SIZE 80.
+           DISPLAY W-CLI-ID-Z    LINE 12 COL 10
+                   CLI_NOMBRE    LINE 12 COL 25
+                   CLI_CATEGORIA LINE 12 COL 70.
+           DISPLAY "[N] SIGUIENTE   [S] SELECCIONAR   [V] VOLVER"
+                                  LINE 14 COL 05.
+           MOVE SPACE TO W-MODO-BUSQ.
+           ACCEPT W-MODO-BUSQ LINE 14 COL 60.
+           INSPECT W-MODO-BUSQ CONVERTING "nsv" TO "NSV".
+
+           EVALUATE W-MODO-BUSQ
+               WHEN "N"
+                   GO TO BUSCAR-NOMBRE-SIG
+               WHEN "S"
+                   MOVE CLI_ID TO W-CLI-ID
+               WHEN "V"
+                   MOVE SPACE TO OPCION
+                   PERFORM OPCIONES
+               WHEN OTHER
+                   GO TO BUSCAR-NOMBRE-SIG
+           END-EVALUATE.
+
+       F-BUSCAR-NOMBRE-SIG.
+           EXIT.
+
+       BUSCAR-CATEGORIA.
+           PERFORM ABRO-ARCHIVO.
+           DISPLAY "BUSCAR POR CATEGORIA"   LINE 09 COL 05.
+           DISPLAY "CATEGORIA : "           LINE 10 COL 05.
+           MOVE SPACE TO W-BUSQ-CAT.
+           ACCEPT W-BUSQ-CAT LINE 10 COL 20.
+           IF W-BUSQ-CAT = SPACE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           MOVE W-BUSQ-CAT   TO CLI_CATEGORIA_2.
+           MOVE LOW-VALUES   TO CLI_NOMBRE_2.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+               INVALID KEY MOVE "N" TO EXISTE-BUSQ
+               NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+           END-START.
+           IF EXISTE-BUSQ = "N"
+               MOVE "NO SE ENCONTRARON CLIENTES" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           PERFORM BUSCAR-CATEGORIA-SIG THRU F-BUSCAR-CATEGORIA-SIG.
+
+       F-BUSCAR-CATEGORIA.
+           EXIT.
+
+       BUSCAR-CATEGORIA-SIG.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "N" TO EXISTE-BUSQ
+           END-READ.
+           IF EXISTE-BUSQ = "S" AND CLI_BORRADO = "S"
+               GO TO BUSCAR-CATEGORIA-SIG.
+           IF EXISTE-BUSQ = "N" OR CLI_CATEGORIA_2 NOT = W-BUSQ-CAT
+               MOVE "FIN DE COINCIDENCIAS" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           MOVE CLI_ID TO W-CLI-ID-Z.
+           DISPLAY SPACES        LINE 12 COL 01 SIZE 80.
+           DISPLAY W-CLI-ID-Z    LINE 12 COL 10
+                   CLI_NOMBRE    LINE 12 COL 25
+                   CLI_CATEGORIA LINE 12 COL 70.
+           DISPLAY "[N] SIGUIENTE   [S] SELECCIONAR   [V] VOLVER"
+                                  LINE 14 COL 05.
+           MOVE SPACE TO W-MODO-BUSQ.
+           ACCEPT W-MODO-BUSQ LINE 14 COL 60.
+           INSPECT W-MODO-BUSQ CONVERTING "nsv" TO "NSV".
+
+           EVALUATE W-MODO-BUSQ
+               WHEN "N"
+                   GO TO BUSCAR-CATEGORIA-SIG
+               WHEN "S"
+                   MOVE CLI_ID TO W-CLI-ID
+               WHEN "V"
+                   MOVE SPACE TO OPCION
+                   PERFORM OPCIONES
+               WHEN OTHER
+                   GO TO BUSCAR-CATEGORIA-SIG
+           END-EVALUATE.
+
+       F-BUSCAR-CATEGORIA-SIG.
+           EXIT.
+
+       RECUPERAR-CLIENTE.
+           PERFORM ABRO-ARCHIVO.
+           DISPLAY "CLIENTES DADOS DE BAJA"  LINE 09 COL 05.
+           MOVE LOW-VALUES TO CLI_ID.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ID
+               INVALID KEY MOVE "N" TO EXISTE-BUSQ
+               NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+           END-START.
+           IF EXISTE-BUSQ = "N"
+               MOVE "NO HAY CLIENTES CARGADOS" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+
+           PERFORM RECUPERAR-CLIENTE-SIG THRU F-RECUPERAR-CLIENTE-SIG.
+
+       F-RECUPERAR-CLIENTE.
+           EXIT.
+
+       RECUPERAR-CLIENTE-SIG.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "N" TO EXISTE-BUSQ
+           END-READ.
+           IF EXISTE-BUSQ = "N"
+               MOVE "NO HAY CLIENTES DADOS DE BAJA" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               MOVE SPACE TO OPCION
+               PERFORM OPCIONES.
+           IF CLI_BORRADO NOT = "S"
+               GO TO RECUPERAR-CLIENTE-SIG.
+
+           MOVE CLI_ID TO W-CLI-ID-Z.
+           DISPLAY SPACES          LINE 12 COL 01 SIZE 80.
+           DISPLAY W-CLI-ID-Z      LINE 12 COL 10
+                   CLI_NOMBRE      LINE 12 COL 25
+                   CLI_FEC_BORRADO LINE 12 COL 70.
+           DISPLAY "[N] SIGUIENTE   [R] RECUPERAR   [V] VOLVER"
+                                  LINE 14 COL 05.
+           MOVE SPACE TO W-MODO-BUSQ.
+           ACCEPT W-MODO-BUSQ LINE 14 COL 60.
+           INSPECT W-MODO-BUSQ CONVERTING "nrv" TO "NRV".
+
+           EVALUATE W-MODO-BUSQ
+               WHEN "N"
+                   GO TO RECUPERAR-CLIENTE-SIG
+               WHEN "R"
+                   MOVE "N" TO CLI_BORRADO
+                   MOVE ZERO TO CLI_FEC_BORRADO
+                   PERFORM CONFIRMO-RECUPERO
+                   MOVE SPACE TO OPCION
+                   PERFORM OPCIONES
+               WHEN "V"
+                   MOVE SPACE TO OPCION
+                   PERFORM OPCIONES
+               WHEN OTHER
+                   GO TO RECUPERAR-CLIENTE-SIG
+           END-EVALUATE.
+
+       F-RECUPERAR-CLIENTE-SIG.
+           EXIT.
+
        CARGO-DATOS.
       * CHEQUEAR ID
            INITIALIZE DATOS.
@@ -283,29 +635,62 @@
 
        INGRESO-NOMBRE.
            MOVE W-CLI-NOMBRE TO W-CLI-NOMBRE-ANT.
-           ACCEPT W-CLI-NOMBRE LINE 12 COL 36 UPDATE.
+           ACCEPT W-CLI-NOMBRE LINE 09 COL 36 UPDATE.
            IF W-CLI-NOMBRE = SPACES
                MOVE W-CLI-NOMBRE-ANT TO W-CLI-NOMBRE
                GO TO INGRESO-NOMBRE.
-           DISPLAY W-CLI-NOMBRE LINE 12 COL 36.
+           DISPLAY W-CLI-NOMBRE LINE 09 COL 36.
 
        INGRESO-DIRECCION.
-           ACCEPT W-CLI-DIRECCION LINE 14 COL 36 UPDATE.
+           ACCEPT W-CLI-DIRECCION LINE 10 COL 36 UPDATE.
            IF W-CLI-NOMBRE = SPACES
                GO TO INGRESO-DIRECCION.
-           DISPLAY W-CLI-DIRECCION LINE 14 COL 36.
+           DISPLAY W-CLI-DIRECCION LINE 10 COL 36.
 
        INGRESO-CODPOSTAL.
-           ACCEPT W-CLI-CODPOST LINE 16 COL 36 UPDATE.
+           ACCEPT W-CLI-CODPOST LINE 11 COL 36 UPDATE.
            IF W-CLI-CODPOST = SPACES
                GO TO INGRESO-CODPOSTAL.
-           DISPLAY W-CLI-CODPOST LINE 16 COL 36.
+           DISPLAY W-CLI-CODPOST LINE 11 COL 36.
 
        INGRESO-CATEGORIA.
-           ACCEPT W-CLI-CATEGORIA LINE 18 COL 36 UPDATE.
-           IF W-CLI-CATEGORIA = SPACES
-               GO TO INGRESO-CATEGORIA.
-           DISPLAY W-CLI-CATEGORIA LINE 18 COL 36.
+           MOVE W-CLI-CATEGORIA TO W-CLI-CATEGORIA-ANT.
+           ACCEPT W-CLI-CATEGORIA LINE 12 COL 36 UPDATE.
+
+      * [V] cancela y deja la categoria como estaba, para no quedar
+      * trabado si el codigo todavia no esta cargado en el maestro
+           IF W-CLI-CATEGORIA(1:1) = "V"
+               MOVE W-CLI-CATEGORIA-ANT TO W-CLI-CATEGORIA
+               DISPLAY W-CLI-CATEGORIA LINE 12 COL 36
+           ELSE
+               IF W-CLI-CATEGORIA = SPACES
+                   GO TO INGRESO-CATEGORIA
+               END-IF
+               MOVE W-CLI-CATEGORIA(1:1) TO CAT_CODIGO
+               READ CATEGORIAS INVALID KEY MOVE "N" TO EXISTE-BUSQ
+                                NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+               END-READ
+               IF EXISTE-BUSQ = "N"
+                   MOVE "CATEGORIA INEXISTENTE - [V] CANCELA"
+                       TO MENSAJE
+                   PERFORM MOSTRAR-MENSAJE
+                   GO TO INGRESO-CATEGORIA
+               END-IF
+               DISPLAY W-CLI-CATEGORIA LINE 12 COL 36
+                       CAT_DESCRIPCION LINE 12 COL 40
+           END-IF.
+
+       INGRESO-TELEFONO.
+           ACCEPT W-CLI-TELEFONO LINE 13 COL 36 UPDATE.
+           DISPLAY W-CLI-TELEFONO LINE 13 COL 36.
+
+       INGRESO-EMAIL.
+           ACCEPT W-CLI-EMAIL LINE 14 COL 36 UPDATE.
+           DISPLAY W-CLI-EMAIL LINE 14 COL 36.
+
+       INGRESO-CUIT.
+           ACCEPT W-CLI-CUIT LINE 15 COL 36 UPDATE.
+           DISPLAY W-CLI-CUIT LINE 15 COL 36.
 
        F-CARGO-DATOS.
            EXIT.
@@ -316,36 +701,79 @@
 
        PERFORM ABRO-ARCHIVO.
 
+           IF EXISTE = "N"
+               PERFORM VERIFICO-DUPLICADO THRU F-VERIFICO-DUPLICADO.
+
       * resolver id
            MOVE W-CLI-NOMBRE       TO CLI_NOMBRE CLI_NOMBRE_2
            MOVE W-CLI-DIRECCION    TO CLI_DIRECCION.
            MOVE W-CLI-CODPOST      TO CLI_CODPOST.
            MOVE W-CLI-CATEGORIA    TO CLI_CATEGORIA CLI_CATEGORIA_2.
+           MOVE W-CLI-TELEFONO     TO CLI_TELEFONO.
+           MOVE W-CLI-EMAIL        TO CLI_EMAIL.
+           MOVE W-CLI-CUIT         TO CLI_CUIT.
 
        GRABO.
 
            IF EXISTE = "S" GO TO REGRABO.
 
-           READ ID-FILE INTO REG-ID.
-           ADD 1 TO REG-ID.
-           REWRITE REG-ID.
+           PERFORM RESERVO-ID THRU F-RESERVO-ID.
            MOVE REG-ID TO CLI_ID.
       *    DISPLAY "EL ID GUARDADO ES: " REG-ID.
-           
+           MOVE ZERO TO CLI_SALDO.
+           MOVE "N"  TO CLI_BORRADO.
+           MOVE ZERO TO CLI_FEC_BORRADO.
+
+      * reservo el id antes de grabar el cliente, para poder
+      * reconciliar el sistema si el proceso se cae entre aca y el
+      * WRITE de abajo (ver RECUPERO-ALTAS-PENDIENTES)
+           MOVE REG-ID     TO PEND-ID.
+           MOVE "P"        TO PEND-ESTADO.
+           MOVE W-OPERADOR TO PEND-OPERADOR.
+           ACCEPT PEND-FECHA  FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-LARGA FROM TIME.
+           MOVE W-HORA-LARGA(1:6) TO PEND-HORA.
+           WRITE REG-PENDIENTE.
+           IF ST-PEND > "07"
+               STRING "ERROR " ST-PEND " AL RESERVAR ID "
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               GO TO F-GRABAR.
+
            WRITE REG-CLIENTES.
            IF ST-FILE = "99" GO TO GRABO.
            IF ST-FILE > "07"
-               STRING "ERROR " ST-FILE " AL GRABAR CLIENTES " 
+               STRING "ERROR " ST-FILE " AL GRABAR CLIENTES "
                    DELIMITED BY SIZE INTO MENSAJE
                    PERFORM MOSTRAR-MENSAJE
            ELSE
            MOVE "ARCHIVO GUARDADO CON EXITO" TO MENSAJE
-           PERFORM MOSTRAR-MENSAJE.
+           PERFORM MOSTRAR-MENSAJE
+           MOVE "ALTA"     TO AUD-OPERACION
+           MOVE SPACES     TO AUD-CAMPO
+           MOVE SPACES     TO AUD-VALOR-ANT
+           MOVE CLI_NOMBRE TO AUD-VALOR-NUE
+           PERFORM GRABA-AUDITORIA
+           MOVE "C" TO PEND-ESTADO
+           REWRITE REG-PENDIENTE.
 
            MOVE "S" TO EXISTE.
            GO TO F-GRABAR.
 
        REGRABO.
+      * releo el registro para traer el CLI_SALDO actual (CTACTE lo
+      * puede haber modificado mientras esta pantalla estaba abierta)
+      * y reaplico encima los campos que de verdad se estan editando,
+      * para no pisar un pago/cargo concurrente con un saldo viejo.
+           READ CLIENTES INVALID KEY CONTINUE END-READ.
+           MOVE W-CLI-NOMBRE       TO CLI_NOMBRE CLI_NOMBRE_2.
+           MOVE W-CLI-DIRECCION    TO CLI_DIRECCION.
+           MOVE W-CLI-CODPOST      TO CLI_CODPOST.
+           MOVE W-CLI-CATEGORIA    TO CLI_CATEGORIA CLI_CATEGORIA_2.
+           MOVE W-CLI-TELEFONO     TO CLI_TELEFONO.
+           MOVE W-CLI-EMAIL        TO CLI_EMAIL.
+           MOVE W-CLI-CUIT         TO CLI_CUIT.
+
            REWRITE REG-CLIENTES
            IF ST-FILE = "99" GO TO REGRABO.
 
@@ -355,14 +783,166 @@
                PERFORM MOSTRAR-MENSAJE
            ELSE
            MOVE "ARCHIVO MODIFICADO CON EXITO" TO MENSAJE
-           PERFORM MOSTRAR-MENSAJE.
+           PERFORM MOSTRAR-MENSAJE
+           PERFORM AUDITO-CAMBIOS.
 
        F-GRABAR.
            EXIT.
 
+       VERIFICO-DUPLICADO.
+           MOVE W-CLI-NOMBRE TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY MOVE "N" TO EXISTE-BUSQ
+               NOT INVALID KEY MOVE "S" TO EXISTE-BUSQ
+           END-START.
+           IF EXISTE-BUSQ = "S"
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "N" TO EXISTE-BUSQ
+               END-READ.
+
+      * comparo en mayusculas para no dejar pasar el mismo nombre
+      * tipeado con distinta capitalizacion
+           MOVE CLI_NOMBRE   TO W-DUP-NOMBRE-1.
+           MOVE W-CLI-NOMBRE TO W-DUP-NOMBRE-2.
+           INSPECT W-DUP-NOMBRE-1 CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           INSPECT W-DUP-NOMBRE-2 CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           IF EXISTE-BUSQ = "S" AND W-DUP-NOMBRE-1 = W-DUP-NOMBRE-2
+               MOVE CLI_ID TO W-CLI-ID-Z
+               DISPLAY "POSIBLE CLIENTE DUPLICADO:"      LINE 18 COL 05
+               DISPLAY W-CLI-ID-Z    LINE 19 COL 10
+                       CLI_NOMBRE    LINE 19 COL 25
+                       CLI_CATEGORIA LINE 19 COL 70
+               DISPLAY "YA EXISTE UN CLIENTE CON ESE NOMBRE. CONFIRMA"
+                       " EL ALTA? [S/N]" LINE 20 COL 05
+               MOVE SPACE TO W-MODO-BUSQ
+               ACCEPT W-MODO-BUSQ LINE 20 COL 64
+               INSPECT W-MODO-BUSQ CONVERTING "sn" TO "SN"
+               IF W-MODO-BUSQ NOT = "S"
+                   MOVE "ALTA CANCELADA" TO MENSAJE
+                   PERFORM MOSTRAR-MENSAJE
+                   MOVE SPACE TO OPCION
+                   PERFORM OPCIONES.
+
+       F-VERIFICO-DUPLICADO.
+           EXIT.
+
+      * ID-FILE es secuencial de un solo registro: un REWRITE despues
+      * de un READ que ya fallo (archivo reabierto o en otra posicion)
+      * termina en status "43" y se pierde en silencio. Cerrando y
+      * reabriendo antes y despues de cada reserva, el READ que sigue
+      * siempre encuentra el unico registro, reintento tras reintento.
+       RESERVO-ID.
+           CLOSE ID-FILE.
+           OPEN I-O ID-FILE.
+           IF ST-ID > "07"
+               STRING "ERROR " ST-ID " AL ABRIR ID-FILE "
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE.
+
+           READ ID-FILE INTO REG-ID.
+           ADD 1 TO REG-ID.
+           REWRITE REG-ID.
+           IF ST-ID > "07"
+               STRING "ERROR " ST-ID " AL RESERVAR ID "
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE.
+
+           CLOSE ID-FILE.
+           OPEN I-O ID-FILE.
+
+       F-RESERVO-ID.
+           EXIT.
+
+       GRABA-AUDITORIA.
+           ACCEPT AUD-FECHA   FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-LARGA FROM TIME.
+           MOVE W-HORA-LARGA(1:6) TO AUD-HORA.
+           MOVE W-OPERADOR    TO AUD-OPERADOR.
+           MOVE CLI_ID        TO AUD-ID-CLIENTE.
+           WRITE REG-AUDITORIA.
+           IF ST-AUD > "07"
+               STRING "ERROR AL GRABAR AUDITORIA " ST-AUD
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE.
+
+       CONFIRMO-RECUPERO.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE = "99" GO TO CONFIRMO-RECUPERO.
+           IF ST-FILE > "07"
+               STRING "ERROR " ST-FILE " AL RECUPERAR CLIENTE "
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+           ELSE
+           MOVE "CLIENTE RECUPERADO CON EXITO" TO MENSAJE
+           PERFORM MOSTRAR-MENSAJE
+           MOVE "RECU"     TO AUD-OPERACION
+           MOVE SPACES     TO AUD-CAMPO
+           MOVE SPACES     TO AUD-VALOR-ANT
+           MOVE CLI_NOMBRE TO AUD-VALOR-NUE
+           PERFORM GRABA-AUDITORIA.
+
+       AUDITO-CAMBIOS.
+           IF W-ANT-NOMBRE NOT = W-CLI-NOMBRE
+               MOVE "MODI"       TO AUD-OPERACION
+               MOVE "NOMBRE"     TO AUD-CAMPO
+               MOVE W-ANT-NOMBRE TO AUD-VALOR-ANT
+               MOVE W-CLI-NOMBRE TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+           IF W-ANT-DIRECCION NOT = W-CLI-DIRECCION
+               MOVE "MODI"          TO AUD-OPERACION
+               MOVE "DIRECCION"     TO AUD-CAMPO
+               MOVE W-ANT-DIRECCION TO AUD-VALOR-ANT
+               MOVE W-CLI-DIRECCION TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+           IF W-ANT-CODPOST NOT = W-CLI-CODPOST
+               MOVE "MODI"        TO AUD-OPERACION
+               MOVE "COD.POSTAL"  TO AUD-CAMPO
+               MOVE W-ANT-CODPOST TO AUD-VALOR-ANT
+               MOVE W-CLI-CODPOST TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+           IF W-ANT-CATEGORIA NOT = W-CLI-CATEGORIA
+               MOVE "MODI"          TO AUD-OPERACION
+               MOVE "CATEGORIA"     TO AUD-CAMPO
+               MOVE W-ANT-CATEGORIA TO AUD-VALOR-ANT
+               MOVE W-CLI-CATEGORIA TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+           IF W-ANT-TELEFONO NOT = W-CLI-TELEFONO
+               MOVE "MODI"         TO AUD-OPERACION
+               MOVE "TELEFONO"     TO AUD-CAMPO
+               MOVE W-ANT-TELEFONO TO AUD-VALOR-ANT
+               MOVE W-CLI-TELEFONO TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+           IF W-ANT-EMAIL NOT = W-CLI-EMAIL
+               MOVE "MODI"      TO AUD-OPERACION
+               MOVE "EMAIL"     TO AUD-CAMPO
+               MOVE W-ANT-EMAIL TO AUD-VALOR-ANT
+               MOVE W-CLI-EMAIL TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+           IF W-ANT-CUIT NOT = W-CLI-CUIT
+               MOVE "MODI"     TO AUD-OPERACION
+               MOVE "CUIT"     TO AUD-CAMPO
+               MOVE W-ANT-CUIT TO AUD-VALOR-ANT
+               MOVE W-CLI-CUIT TO AUD-VALOR-NUE
+               PERFORM GRABA-AUDITORIA.
+
+           MOVE W-CLI-NOMBRE    TO W-ANT-NOMBRE.
+           MOVE W-CLI-DIRECCION TO W-ANT-DIRECCION.
+           MOVE W-CLI-CODPOST   TO W-ANT-CODPOST.
+           MOVE W-CLI-CATEGORIA TO W-ANT-CATEGORIA.
+           MOVE W-CLI-TELEFONO  TO W-ANT-TELEFONO.
+           MOVE W-CLI-EMAIL     TO W-ANT-EMAIL.
+           MOVE W-CLI-CUIT      TO W-ANT-CUIT.
+
        BORRAR.
            PERFORM ABRO-ARCHIVO.
-           DELETE CLIENTES.
+           MOVE "S" TO CLI_BORRADO.
+           ACCEPT CLI_FEC_BORRADO FROM DATE YYYYMMDD.
+           REWRITE REG-CLIENTES.
            IF ST-FILE = "99" GO TO BORRAR.
 
            IF ST-FILE > "07"
@@ -370,11 +950,25 @@
                    DELIMITED BY SIZE INTO MENSAJE
               PERFORM MOSTRAR-MENSAJE
            ELSE
-           MOVE "---ARCHIVO ELIMINADO---" TO MENSAJE
-           PERFORM MOSTRAR-MENSAJE.
+           MOVE "---CLIENTE DADO DE BAJA---" TO MENSAJE
+           PERFORM MOSTRAR-MENSAJE
+           MOVE "BAJA"     TO AUD-OPERACION
+           MOVE SPACES     TO AUD-CAMPO
+           MOVE CLI_NOMBRE TO AUD-VALOR-ANT
+           MOVE SPACES     TO AUD-VALOR-NUE
+           PERFORM GRABA-AUDITORIA.
+
+       MUESTRO-SALDO.
+      * releo antes de mostrar, por si CTACTE cargo o pago algo
+      * mientras esta pantalla estaba abierta (CLI_SALDO es la unica
+      * fuente de verdad, no lo que se leyo al principio de la sesion)
+           READ CLIENTES INVALID KEY CONTINUE END-READ.
+           MOVE CLI_SALDO TO W-CLI-SALDO-Z.
+           DISPLAY "SALDO ACTUAL   : " LINE 19 COL 10
+                   W-CLI-SALDO-Z       LINE 19 COL 30.
 
        MOSTRAR-MENSAJE.
            DISPLAY SPACES  LINE 20  COL 1 SIZE 80
-           DISPLAY MENSAJE LINE 20 COL 25
+           DISPLAY MENSAJE LINE 20 COL 25.
 
        END PROGRAM "ABM".
\ No newline at end of file
