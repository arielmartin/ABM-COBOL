@@ -0,0 +1,4 @@
+      ******************************************************************
+      * REGID - Layout de REG-ID (archivo ID-FILE, ultimo ID asignado).
+      ******************************************************************
+           01 REG-ID               PIC 9(7).
