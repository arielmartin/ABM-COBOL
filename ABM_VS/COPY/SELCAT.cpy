@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SELCAT - SELECT del archivo CATEGORIAS (maestro de categorias
+      * validas de cliente).
+      ******************************************************************
+           SELECT OPTIONAL CATEGORIAS ASSIGN TO "d:\data\categorias.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY CAT_CODIGO
+                  FILE STATUS ST-CAT.
