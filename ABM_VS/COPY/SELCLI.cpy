@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SELCLI - SELECT del archivo CLIENTES, comun a todo programa
+      * que deba abrirlo (ABM, consulta de cuenta corriente, listados,
+      * carga batch).
+      ******************************************************************
+           SELECT OPTIONAL CLIENTES ASSIGN TO "d:\data\clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2 WITH DUPLICATES
+                  FILE STATUS ST-FILE.
