@@ -0,0 +1,13 @@
+      ******************************************************************
+      * REGAUD - Layout de REG-AUDITORIA (archivo AUDITORIA).
+      * Un registro por cada ALTA, BAJA o MODIFICACION de un cliente.
+      ******************************************************************
+       01  REG-AUDITORIA.
+           03 AUD-FECHA            PIC 9(8).
+           03 AUD-HORA             PIC 9(6).
+           03 AUD-OPERADOR         PIC X(20).
+           03 AUD-ID-CLIENTE       PIC 9(7).
+           03 AUD-OPERACION        PIC X(4).
+           03 AUD-CAMPO            PIC X(12).
+           03 AUD-VALOR-ANT        PIC X(70).
+           03 AUD-VALOR-NUE        PIC X(70).
