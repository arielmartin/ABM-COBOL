@@ -0,0 +1,8 @@
+      ******************************************************************
+      * REGCAT - Layout de REG-CATEGORIA (archivo CATEGORIAS, maestro
+      * de categorias validas de cliente). Usado via COPY por ABM
+      * (validacion de CLI_CATEGORIA) y por CATMANT (mantenimiento).
+      ******************************************************************
+       01  REG-CATEGORIA.
+           03 CAT_CODIGO           PIC X.
+           03 CAT_DESCRIPCION      PIC X(30).
