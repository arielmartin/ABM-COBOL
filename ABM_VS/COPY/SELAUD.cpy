@@ -0,0 +1,6 @@
+      ******************************************************************
+      * SELAUD - SELECT del archivo AUDITORIA (historial de ALTA / BAJA
+      * / MODIFICACION de CLIENTES). Secuencial, solo agrega registros.
+      ******************************************************************
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "d:\data\auditoria.dat"
+                  FILE STATUS ST-AUD.
