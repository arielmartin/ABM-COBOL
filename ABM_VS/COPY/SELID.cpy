@@ -0,0 +1,6 @@
+      ******************************************************************
+      * SELID - SELECT del archivo ID-FILE (ultimo ID asignado), comun
+      * a todo programa que deba generar un nuevo ID_CLIENTE.
+      ******************************************************************
+           SELECT ID-FILE ASSIGN TO "d:\data\last-id.dat"
+                  FILE STATUS ST-ID.
