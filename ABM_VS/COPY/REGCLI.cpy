@@ -0,0 +1,24 @@
+      ******************************************************************
+      * REGCLI - Layout de REG-CLIENTES (archivo CLIENTES).
+      * Usado via COPY por todo programa que abra el archivo CLIENTES,
+      * para que todos compartan la misma definicion de registro.
+      ******************************************************************
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05 CLI_ID           PIC 9(7).
+           03 CLI_SALDO            PIC S9(7)V9(3).
+           03 CLI_NOMBRE           PIC X(60).
+           03 CLI_DIRECCION        PIC X(80).
+           03 CLI_CODPOST          PIC X(10).
+           03 CLI_CATEGORIA        PIC X.
+           03 CLI_ALT_2.
+               05 CLI_CATEGORIA_2  PIC X.
+               05 CLI_NOMBRE_2     PIC X(60).
+           03 CLI_TELEFONO         PIC X(20).
+           03 CLI_EMAIL            PIC X(50).
+           03 CLI_CUIT             PIC X(13).
+           03 CLI_BORRADO          PIC X.
+               88 CLI-BORRADO-SI   VALUE "S".
+               88 CLI-BORRADO-NO   VALUE "N".
+           03 CLI_FEC_BORRADO      PIC 9(8).
+           03  FILLER              PIC X(148).
