@@ -0,0 +1,15 @@
+      ******************************************************************
+      * REGPEND - Layout de REG-PENDIENTE (archivo ID-PEND). Guarda, por
+      * cada ID_CLIENTE reservado en ID-FILE, si la correspondiente alta
+      * en CLIENTES quedo confirmada o si el proceso se interrumpio entre
+      * el REWRITE de ID-FILE y el WRITE de CLIENTES. Permite reconciliar
+      * el sistema al reabrirlo sin reutilizar ni perder de vista un ID.
+      ******************************************************************
+       01  REG-PENDIENTE.
+           03 PEND-ID              PIC 9(7).
+           03 PEND-ESTADO          PIC X.
+               88 PEND-RESERVADO   VALUE "P".
+               88 PEND-CONFIRMADO  VALUE "C".
+           03 PEND-OPERADOR        PIC X(20).
+           03 PEND-FECHA           PIC 9(8).
+           03 PEND-HORA            PIC 9(6).
