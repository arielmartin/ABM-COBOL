@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SELPEND - SELECT del archivo ID-PEND (reservas de ID_CLIENTE en
+      * curso), usado para recuperar el sistema ante una caida entre la
+      * reserva de un ID nuevo y la grabacion del cliente en CLIENTES.
+      ******************************************************************
+           SELECT OPTIONAL ID-PEND ASSIGN TO "d:\data\idpend.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY PEND-ID
+                  FILE STATUS ST-PEND.
