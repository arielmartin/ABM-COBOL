@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: ARIEL MARTIN
+      * Date:
+      * Purpose: Mantenimiento del maestro de categorias de cliente
+      *          (archivo CATEGORIAS) usado por ABM para validar
+      *          CLI_CATEGORIA.
+      * Tectonics: cobc
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. "CATMANT".
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY SELCAT.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+
+       FD  CATEGORIAS.
+           COPY REGCAT.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-CAT          PIC XX.
+
+       01  MENSAJE         PIC X(70).
+       01  FIN             PIC X VALUES "N".
+       01  EXISTE          PIC X.
+       01  GUIONES         PIC X(80) VALUES ALL "-".
+       01  OPCION          PIC X.
+       01  W-LIN           PIC 9(02).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVO.
+           PERFORM OPCIONES THRU F-OPCIONES UNTIL FIN = "S".
+           PERFORM CIERRO-ARCHIVO.
+           GO TO FINALIZAR.
+
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+
+       ABRO-ARCHIVO.
+           OPEN I-O CATEGORIAS.
+           IF ST-CAT > "07"
+               STRING "ERROR AL ABRIR ARCHIVO CATEGORIAS " ST-CAT
+                   DELIMITED BY SIZE INTO MENSAJE
+               DISPLAY MENSAJE LINE 10 COL 05
+               MOVE "S" TO FIN.
+
+       CIERRO-ARCHIVO.
+           CLOSE CATEGORIAS.
+
+       FINALIZAR.
+           STOP RUN.
+
+       OPCIONES.
+           DISPLAY SPACES LINE 08 COL 01 SIZE 80
+                   SPACES LINE 09 COL 01 SIZE 80
+                   SPACES LINE 10 COL 01 SIZE 80.
+           DISPLAY "MANTENIMIENTO DE CATEGORIAS DE CLIENTE"
+                                              LINE 01 COL 22
+                   GUIONES                    LINE 02 COL 01.
+           DISPLAY "[A] ALTA   [B] BUSCAR   [M] MODIFICAR   [L] LISTAR"
+                   "   [S] SALIR"             LINE 04 COL 05.
+           DISPLAY "OPCION [ ]"               LINE 06 COL 05.
+           MOVE SPACE TO OPCION.
+           ACCEPT  OPCION                     LINE 06 COL 13.
+           INSPECT OPCION CONVERTING "abmls" TO "ABMLS".
+
+           EVALUATE OPCION
+               WHEN "A"
+                   PERFORM ALTA-CATEGORIA THRU F-ALTA-CATEGORIA
+               WHEN "B"
+                   PERFORM BUSCAR-CATEGORIA THRU F-BUSCAR-CATEGORIA
+               WHEN "M"
+                   PERFORM MODIFICAR-CATEGORIA
+                       THRU F-MODIFICAR-CATEGORIA
+               WHEN "L"
+                   PERFORM LISTAR-CATEGORIAS THRU F-LISTAR-CATEGORIAS
+               WHEN "S"
+                   MOVE "S" TO FIN
+               WHEN OTHER
+                   MOVE "OPCION INCORRECTA" TO MENSAJE
+                   PERFORM MOSTRAR-MENSAJE
+           END-EVALUATE.
+
+       F-OPCIONES.
+           EXIT.
+
+       ALTA-CATEGORIA.
+           DISPLAY "CODIGO (1 CARACTER) : " LINE 08 COL 05.
+           MOVE SPACE TO CAT_CODIGO.
+           ACCEPT CAT_CODIGO LINE 08 COL 30.
+           IF CAT_CODIGO = SPACE
+               MOVE "CODIGO INCORRECTO" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               GO TO F-ALTA-CATEGORIA.
+
+           READ CATEGORIAS INVALID KEY MOVE "N" TO EXISTE
+                            NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+           IF EXISTE = "S"
+               MOVE "ESA CATEGORIA YA EXISTE" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               GO TO F-ALTA-CATEGORIA.
+
+           DISPLAY "DESCRIPCION          : " LINE 09 COL 05.
+           MOVE SPACES TO CAT_DESCRIPCION.
+           ACCEPT CAT_DESCRIPCION LINE 09 COL 30.
+
+           WRITE REG-CATEGORIA.
+           IF ST-CAT = "99" GO TO ALTA-CATEGORIA.
+           IF ST-CAT > "07"
+               STRING "ERROR " ST-CAT " AL GRABAR CATEGORIA "
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+           ELSE
+           MOVE "CATEGORIA GRABADA CON EXITO" TO MENSAJE
+           PERFORM MOSTRAR-MENSAJE.
+
+       F-ALTA-CATEGORIA.
+           EXIT.
+
+       BUSCAR-CATEGORIA.
+           DISPLAY "CODIGO DE CATEGORIA : " LINE 08 COL 05.
+           MOVE SPACE TO CAT_CODIGO.
+           ACCEPT CAT_CODIGO LINE 08 COL 30.
+           READ CATEGORIAS INVALID KEY MOVE "N" TO EXISTE
+                            NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+           IF EXISTE = "N"
+               MOVE "CATEGORIA NO ENCONTRADA" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+           ELSE
+           DISPLAY "DESCRIPCION          : " LINE 09 COL 05
+                   CAT_DESCRIPCION           LINE 09 COL 30.
+
+       F-BUSCAR-CATEGORIA.
+           EXIT.
+
+       MODIFICAR-CATEGORIA.
+           DISPLAY "CODIGO DE CATEGORIA : " LINE 08 COL 05.
+           MOVE SPACE TO CAT_CODIGO.
+           ACCEPT CAT_CODIGO LINE 08 COL 30.
+           READ CATEGORIAS INVALID KEY MOVE "N" TO EXISTE
+                            NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+           IF EXISTE = "N"
+               MOVE "CATEGORIA NO ENCONTRADA" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               GO TO F-MODIFICAR-CATEGORIA.
+
+           DISPLAY "DESCRIPCION ACTUAL   : " LINE 09 COL 05
+                   CAT_DESCRIPCION           LINE 09 COL 30.
+           DISPLAY "NUEVA DESCRIPCION    : " LINE 10 COL 05.
+           MOVE SPACES TO CAT_DESCRIPCION.
+           ACCEPT CAT_DESCRIPCION LINE 10 COL 30.
+
+           REWRITE REG-CATEGORIA.
+           IF ST-CAT = "99" GO TO MODIFICAR-CATEGORIA.
+           IF ST-CAT > "07"
+               STRING "ERROR " ST-CAT " AL MODIFICAR CATEGORIA "
+                   DELIMITED BY SIZE INTO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+           ELSE
+           MOVE "CATEGORIA MODIFICADA CON EXITO" TO MENSAJE
+           PERFORM MOSTRAR-MENSAJE.
+
+       F-MODIFICAR-CATEGORIA.
+           EXIT.
+
+       LISTAR-CATEGORIAS.
+           DISPLAY SPACES LINE 08 COL 01 SIZE 80.
+           MOVE LOW-VALUES TO CAT_CODIGO.
+           START CATEGORIAS KEY IS NOT LESS THAN CAT_CODIGO
+               INVALID KEY MOVE "N" TO EXISTE
+               NOT INVALID KEY MOVE "S" TO EXISTE
+           END-START.
+           IF EXISTE = "N"
+               MOVE "NO HAY CATEGORIAS CARGADAS" TO MENSAJE
+               PERFORM MOSTRAR-MENSAJE
+               GO TO F-LISTAR-CATEGORIAS.
+
+           MOVE 8 TO W-LIN.
+           PERFORM LISTAR-CATEGORIAS-SIG THRU F-LISTAR-CATEGORIAS-SIG
+               UNTIL EXISTE = "N" OR W-LIN > 20.
+
+       F-LISTAR-CATEGORIAS.
+           EXIT.
+
+       LISTAR-CATEGORIAS-SIG.
+           DISPLAY CAT_CODIGO      LINE W-LIN COL 10
+                   CAT_DESCRIPCION LINE W-LIN COL 15.
+           ADD 1 TO W-LIN.
+           READ CATEGORIAS NEXT RECORD
+               AT END MOVE "N" TO EXISTE
+           END-READ.
+
+       F-LISTAR-CATEGORIAS-SIG.
+           EXIT.
+
+       MOSTRAR-MENSAJE.
+           DISPLAY SPACES  LINE 22  COL 1 SIZE 80.
+           DISPLAY MENSAJE LINE 22 COL 05.
+
+       END PROGRAM "CATMANT".
